@@ -0,0 +1,9 @@
+      * Layout for a batch checkpoint entry, written periodically by
+      * the long-running batch passes so a restart can pick up where
+      * the prior run left off instead of reprocessing the whole file.
+       01 ckpt-record.
+         05 ckpt-job-name PIC X(08).
+         05 ckpt-file-name PIC X(20).
+         05 ckpt-last-record-no PIC 9(09).
+         05 ckpt-last-key PIC X(30).
+         05 ckpt-timestamp PIC 9(14).
