@@ -0,0 +1,11 @@
+      * Layout for the field-level change audit trail.
+      * One entry is written for every field update made through the
+      * interactive editor or a batch mass-update pass.
+       01 aud-record.
+         05 aud-timestamp PIC 9(14).
+         05 aud-user-id PIC X(08).
+         05 aud-file-name PIC X(20).
+         05 aud-record-no PIC 9(09).
+         05 aud-field-name PIC X(30).
+         05 aud-old-value PIC X(30).
+         05 aud-new-value PIC X(30).
