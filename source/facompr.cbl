@@ -0,0 +1,263 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACOMPR.
+      *****************************************************************
+      * Batch compare of two data files built on copy.cpy.  Both files
+      * are decoded field-by-field under the same copybook before they
+      * are compared, so a REDEFINES such as zone-redefine is compared
+      * as donnee-un/donnee-deux (or donnee-un-bis/donnee-deux-bis) -
+      * whichever alternate the caller asks for - rather than as ten
+      * meaningless raw bytes.  Differences are reported by record
+      * number and field name.
+      *
+      * PARM (via COMMAND-LINE): alternate [RESTART]
+      *   alternate - PREMIER or DEUXIEME (default PREMIER)
+      *   RESTART   - resume from the last checkpoint for this job
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT file-a ASSIGN TO "CMPFILEA"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-file-a-status.
+           SELECT file-b ASSIGN TO "CMPFILEB"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-file-b-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  file-a.
+       COPY copy.
+
+       FD  file-b.
+       COPY copy REPLACING ==zone-groupe== BY ==zone-groupe-b==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-file-a-status PIC X(02).
+       01 ws-file-b-status PIC X(02).
+       01 ws-file-a-eof PIC X(01) VALUE "N".
+       01 ws-file-b-eof PIC X(01) VALUE "N".
+
+       01 ws-parm PIC X(40).
+       01 ws-alternate PIC X(09) VALUE "PREMIER".
+       01 ws-restart-opt PIC X(10) VALUE SPACES.
+
+       01 ws-rec-count PIC 9(09) VALUE 0.
+       01 ws-skip-count PIC 9(09) VALUE 0.
+       01 ws-diff-count PIC 9(09) VALUE 0.
+       01 ws-ckpt-interval PIC 9(05) VALUE 1000.
+       01 ws-row-index PIC 9(01).
+       01 ws-donnee-deux-edit-a PIC 99.99.
+       01 ws-donnee-deux-edit-b PIC 99.99.
+
+       01 ws-ckpt-call.
+         05 ws-ckpt-function PIC X(04).
+         05 ws-ckpt-job-name PIC X(08) VALUE "FACOMPR".
+         05 ws-ckpt-file-name PIC X(20) VALUE "CMPFILEA".
+         05 ws-ckpt-last-record-no PIC 9(09).
+         05 ws-ckpt-last-key PIC X(30).
+         05 ws-ckpt-status PIC X(02).
+
+       PROCEDURE DIVISION.
+       main-para.
+           PERFORM initialize-para
+           PERFORM compare-records-para
+           PERFORM terminate-para
+           STOP RUN.
+
+       initialize-para.
+           ACCEPT ws-parm FROM COMMAND-LINE
+           UNSTRING ws-parm DELIMITED BY ALL SPACES
+               INTO ws-alternate ws-restart-opt
+           END-UNSTRING
+           INSPECT ws-alternate CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           INSPECT ws-restart-opt CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           IF ws-alternate NOT = "PREMIER" AND
+              ws-alternate NOT = "DEUXIEME"
+               MOVE "PREMIER" TO ws-alternate
+           END-IF
+           OPEN INPUT file-a
+           OPEN INPUT file-b
+           IF ws-file-a-status NOT = "00"
+               DISPLAY "Unable to open CMPFILEA, status "
+                   ws-file-a-status
+               MOVE "Y" TO ws-file-a-eof
+               MOVE "Y" TO ws-file-b-eof
+           ELSE
+               IF ws-file-b-status NOT = "00"
+                   DISPLAY "Unable to open CMPFILEB, status "
+                       ws-file-b-status
+                   MOVE "Y" TO ws-file-a-eof
+                   MOVE "Y" TO ws-file-b-eof
+               ELSE
+                   DISPLAY "FACOMPR comparing CMPFILEA to CMPFILEB as "
+                       ws-alternate
+                   IF ws-restart-opt = "RESTART"
+                       PERFORM restart-from-checkpoint-para
+                   END-IF
+               END-IF
+           END-IF.
+
+       restart-from-checkpoint-para.
+           MOVE "LOAD" TO ws-ckpt-function
+           CALL "CKPTIO" USING ws-ckpt-call
+           IF ws-ckpt-status = "00"
+               MOVE ws-ckpt-last-record-no TO ws-skip-count
+               DISPLAY "FACOMPR restarting after record "
+                   ws-skip-count
+               PERFORM skip-to-checkpoint-para
+           ELSE
+               DISPLAY "FACOMPR no prior checkpoint - starting"
+                   " from record 1"
+           END-IF.
+
+       skip-to-checkpoint-para.
+           PERFORM UNTIL ws-rec-count >= ws-skip-count
+                   OR ws-file-a-eof = "Y" OR ws-file-b-eof = "Y"
+               READ file-a
+                   AT END MOVE "Y" TO ws-file-a-eof
+               END-READ
+               READ file-b
+                   AT END MOVE "Y" TO ws-file-b-eof
+               END-READ
+               ADD 1 TO ws-rec-count
+           END-PERFORM.
+
+       compare-records-para.
+           PERFORM UNTIL ws-file-a-eof = "Y" OR ws-file-b-eof = "Y"
+               READ file-a
+                   AT END MOVE "Y" TO ws-file-a-eof
+               END-READ
+               READ file-b
+                   AT END MOVE "Y" TO ws-file-b-eof
+               END-READ
+               IF ws-file-a-eof = "N" AND ws-file-b-eof = "N"
+                   ADD 1 TO ws-rec-count
+                   PERFORM compare-one-record-para
+                   IF FUNCTION MOD(ws-rec-count, ws-ckpt-interval) = 0
+                       PERFORM save-checkpoint-para
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF ws-file-a-eof = "N" OR ws-file-b-eof = "N"
+               DISPLAY "FACOMPR files have a different number of"
+                   " records - comparison stopped at record "
+                   ws-rec-count
+           END-IF.
+
+       compare-one-record-para.
+           IF premiere-donnee OF zone-groupe NOT =
+              premiere-donnee OF zone-groupe-b
+               ADD 1 TO ws-diff-count
+               DISPLAY "record " ws-rec-count
+                   " field PREMIERE-DONNEE differs: A=["
+                   premiere-donnee OF zone-groupe "] B=["
+                   premiere-donnee OF zone-groupe-b "]"
+           END-IF
+           IF deuxieme-donnee OF zone-groupe NOT =
+              deuxieme-donnee OF zone-groupe-b
+               ADD 1 TO ws-diff-count
+               DISPLAY "record " ws-rec-count
+                   " field DEUXIEME-DONNEE differs: A=["
+                   deuxieme-donnee OF zone-groupe "] B=["
+                   deuxieme-donnee OF zone-groupe-b "]"
+           END-IF
+           IF donnee-numerique OF zone-groupe NOT =
+              donnee-numerique OF zone-groupe-b
+               ADD 1 TO ws-diff-count
+               DISPLAY "record " ws-rec-count
+                   " field DONNEE-NUMERIQUE differs: A="
+                   donnee-numerique OF zone-groupe " B="
+                   donnee-numerique OF zone-groupe-b
+           END-IF
+           IF ws-alternate = "PREMIER"
+               IF donnee-un OF zone-groupe NOT =
+                  donnee-un OF zone-groupe-b
+                   ADD 1 TO ws-diff-count
+                   DISPLAY "record " ws-rec-count
+                       " field DONNEE-UN differs: A=["
+                       donnee-un OF zone-groupe "] B=["
+                       donnee-un OF zone-groupe-b "]"
+               END-IF
+               IF donnee-deux OF zone-groupe NOT =
+                  donnee-deux OF zone-groupe-b
+                   ADD 1 TO ws-diff-count
+                   MOVE donnee-deux OF zone-groupe
+                       TO ws-donnee-deux-edit-a
+                   MOVE donnee-deux OF zone-groupe-b
+                       TO ws-donnee-deux-edit-b
+                   DISPLAY "record " ws-rec-count
+                       " field DONNEE-DEUX differs: A="
+                       ws-donnee-deux-edit-a " B="
+                       ws-donnee-deux-edit-b
+               END-IF
+      * donnee-un (4) + donnee-deux (4) only cover the first 8 of
+      * grosse-donnee's 10 bytes - comparing the rest of
+      * zone-redefine straight off grosse-donnee catches a
+      * difference PREMIER-GROUPE's own fields would otherwise
+      * leave unexamined.
+               IF grosse-donnee OF zone-groupe (9:2) NOT =
+                  grosse-donnee OF zone-groupe-b (9:2)
+                   ADD 1 TO ws-diff-count
+                   DISPLAY "record " ws-rec-count
+                       " field GROSSE-DONNEE(9:2) differs"
+                       " (outside PREMIER-GROUPE's fields): A=["
+                       grosse-donnee OF zone-groupe (9:2) "] B=["
+                       grosse-donnee OF zone-groupe-b (9:2) "]"
+               END-IF
+           ELSE
+               IF donnee-un-bis OF zone-groupe NOT =
+                  donnee-un-bis OF zone-groupe-b
+                   ADD 1 TO ws-diff-count
+                   DISPLAY "record " ws-rec-count
+                       " field DONNEE-UN-BIS differs: A=["
+                       donnee-un-bis OF zone-groupe "] B=["
+                       donnee-un-bis OF zone-groupe-b "]"
+               END-IF
+               IF donnee-deux-bis OF zone-groupe NOT =
+                  donnee-deux-bis OF zone-groupe-b
+                   ADD 1 TO ws-diff-count
+                   DISPLAY "record " ws-rec-count
+                       " field DONNEE-DEUX-BIS differs: A=["
+                       donnee-deux-bis OF zone-groupe "] B=["
+                       donnee-deux-bis OF zone-groupe-b "]"
+               END-IF
+           END-IF
+           PERFORM VARYING ws-row-index FROM 1 BY 1
+                   UNTIL ws-row-index > 3
+               IF zone-simple-occurs OF zone-groupe (ws-row-index)
+                  NOT = zone-simple-occurs OF zone-groupe-b
+                      (ws-row-index)
+                   ADD 1 TO ws-diff-count
+                   DISPLAY "record " ws-rec-count
+                       " field ZONE-SIMPLE-OCCURS(" ws-row-index
+                       ") differs: A=["
+                       zone-simple-occurs OF zone-groupe
+                           (ws-row-index) "] B=["
+                       zone-simple-occurs OF zone-groupe-b
+                           (ws-row-index) "]"
+               END-IF
+           END-PERFORM.
+
+       save-checkpoint-para.
+           MOVE "SAVE" TO ws-ckpt-function
+           MOVE ws-rec-count TO ws-ckpt-last-record-no
+           MOVE SPACES TO ws-ckpt-last-key
+           CALL "CKPTIO" USING ws-ckpt-call.
+
+       terminate-para.
+           IF ws-file-a-status = "00" AND ws-file-b-status = "00"
+               PERFORM save-checkpoint-para
+           END-IF
+           IF ws-file-a-status = "00"
+               CLOSE file-a
+           END-IF
+           IF ws-file-b-status = "00"
+               CLOSE file-b
+           END-IF
+           DISPLAY "FACOMPR complete - " ws-rec-count
+               " records compared, " ws-diff-count
+               " field differences found".
