@@ -0,0 +1,592 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FAEDIT.
+      *****************************************************************
+      * Interactive, command-driven browse/edit session for a data
+      * file built on fichiersTest/copy.cpy (zone-groupe).
+      *
+      * A command line drives the session instead of full-screen maps
+      * so the same program runs on any terminal; each command is one
+      * of:
+      *   NEXT / PREV / GOTO n    - move to another record
+      *   VIEW RAW|PREMIER|DEUXIEME
+      *                           - choose how zone-redefine's bytes
+      *                             are interpreted; RAW shows the bare
+      *                             10 bytes, the other two decode them
+      *                             as premier-groupe / deuxieme-groupe
+      *                             with the byte ranges each field
+      *                             covers
+      *   PICK DONNEE-NUMERIQUE   - list the 88-level condition-names
+      *                             declared against donnee-numerique
+      *   SET DONNEE-NUMERIQUE n  - apply the n-th condition-name from
+      *                             that pick-list
+      *   FIELD name value        - key a new value into an elementary
+      *                             field (numeric fields are validated
+      *                             and, for donnee-deux, entered with
+      *                             an explicit decimal point)
+      *   ROW APPEND v / ROW INSERT n v / ROW DELETE n / ROW SET n v
+      *                           - maintain zone-simple-occurs as a
+      *                             row-numbered table
+      *   GEN DEFAULT              - seed the record from the
+      *                             copybook's VALUE clauses
+      *   SAVE                    - rewrite the record, logging every
+      *                             changed field to the audit trail
+      *   AUDIT                   - list the audit entries logged
+      *                             against the current record
+      *   AUDIT ALL                - list every audit entry logged
+      *                             against this file
+      *   END                     - save and end the session
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT edit-file ASSIGN TO "EDITFILE"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS ws-rec-no
+               FILE STATUS IS ws-file-status.
+           SELECT OPTIONAL audit-file ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-audit-read-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  edit-file.
+       COPY copy.
+
+       FD  audit-file.
+       COPY audtrec.
+
+       WORKING-STORAGE SECTION.
+       COPY copy REPLACING ==zone-groupe== BY ==ws-before-groupe==.
+
+       01 ws-file-status PIC X(02).
+       01 ws-rec-no PIC 9(09) VALUE 1.
+       01 ws-record-exists PIC X(01) VALUE "N".
+       01 ws-quit-flag PIC X(01) VALUE "N".
+       01 ws-view-mode PIC X(09) VALUE "RAW".
+       01 ws-user-id PIC X(08) VALUE SPACES.
+
+       01 ws-command-line PIC X(60).
+       01 ws-verb PIC X(10).
+       01 ws-arg1 PIC X(20).
+       01 ws-arg2 PIC X(20).
+       01 ws-arg3 PIC X(20).
+       01 ws-row-index PIC 9(01).
+       01 ws-row-found PIC X(01).
+
+       01 ws-donnee-deux-edit PIC 99.99.
+       01 ws-last-redefine-field PIC X(20) VALUE "GROSSE-DONNEE".
+
+       01 ws-audit-read-status PIC X(02).
+       01 ws-audit-eof PIC X(01).
+       01 ws-audit-count PIC 9(05).
+
+       01 ws-aud-call.
+         05 ws-aud-user-id PIC X(08).
+         05 ws-aud-file-name PIC X(20).
+         05 ws-aud-record-no PIC 9(09).
+         05 ws-aud-field-name PIC X(30).
+         05 ws-aud-old-value PIC X(30).
+         05 ws-aud-new-value PIC X(30).
+         05 ws-aud-status PIC X(02).
+
+       PROCEDURE DIVISION.
+       main-para.
+           PERFORM initialize-para
+           PERFORM UNTIL ws-quit-flag = "Y"
+               PERFORM display-record-para
+               PERFORM accept-command-para
+               PERFORM process-command-para
+           END-PERFORM
+           IF ws-file-status = "00" OR ws-file-status = "05"
+               CLOSE edit-file
+           END-IF
+           STOP RUN.
+
+       initialize-para.
+           DISPLAY "FAEDIT - record editor for copy.cpy / zone-groupe"
+           DISPLAY "User ID: " WITH NO ADVANCING
+           ACCEPT ws-user-id
+           OPEN I-O edit-file
+           IF ws-file-status NOT = "00" AND ws-file-status NOT = "05"
+               DISPLAY "Unable to open EDITFILE, status " ws-file-status
+               MOVE "Y" TO ws-quit-flag
+           ELSE
+               MOVE 1 TO ws-rec-no
+               PERFORM read-current-record-para
+           END-IF.
+
+       read-current-record-para.
+           READ edit-file
+               INVALID KEY
+                   MOVE "N" TO ws-record-exists
+                   INITIALIZE zone-groupe
+               NOT INVALID KEY
+                   MOVE "Y" TO ws-record-exists
+           END-READ
+           MOVE zone-groupe TO ws-before-groupe.
+
+       display-record-para.
+           DISPLAY " "
+           DISPLAY "Record " ws-rec-no " (view: " ws-view-mode ") "
+               "exists: " ws-record-exists
+           DISPLAY "  PREMIERE-DONNEE  (bytes 01-05): ["
+               premiere-donnee OF zone-groupe "]"
+           DISPLAY "  DEUXIEME-DONNEE  (bytes 06-08): ["
+               deuxieme-donnee OF zone-groupe "]"
+           PERFORM display-numerique-para
+           PERFORM display-redefine-para
+           PERFORM display-occurs-para.
+
+       display-numerique-para.
+           IF deux OF zone-groupe
+               DISPLAY "  DONNEE-NUMERIQUE (bytes 09-10): "
+                   donnee-numerique OF zone-groupe
+                   " (condition-name DEUX, VALUE 02)"
+           ELSE
+               IF deouze OF zone-groupe
+                   DISPLAY "  DONNEE-NUMERIQUE (bytes 09-10): "
+                       donnee-numerique OF zone-groupe
+                       " (condition-name DEOUZE, VALUE 12)"
+               ELSE
+                   DISPLAY "  DONNEE-NUMERIQUE (bytes 09-10): "
+                       donnee-numerique OF zone-groupe
+                       " *** not a declared condition-name"
+                       " (DEUX=02, DEOUZE=12) ***"
+                       WITH FOREGROUND-COLOR 4 HIGHLIGHT
+               END-IF
+           END-IF.
+
+       display-redefine-para.
+           EVALUATE ws-view-mode
+               WHEN "PREMIER"
+                   MOVE donnee-deux OF zone-groupe
+                       TO ws-donnee-deux-edit
+                   DISPLAY "  ZONE-REDEFINE as PREMIER-GROUPE"
+                       " (bytes 11-18):" WITH HIGHLIGHT
+                   DISPLAY "    DONNEE-UN   (bytes 11-14): ["
+                       donnee-un OF zone-groupe "]"
+                   DISPLAY "    DONNEE-DEUX (bytes 15-18): ["
+                       ws-donnee-deux-edit "]"
+                   DISPLAY "    (bytes 19-20 of GROSSE-DONNEE are not"
+                       " covered by PREMIER-GROUPE's own fields)"
+               WHEN "DEUXIEME"
+                   DISPLAY "  ZONE-REDEFINE as DEUXIEME-GROUPE"
+                       " (bytes 11-20):" WITH HIGHLIGHT
+                   DISPLAY "    DONNEE-UN-BIS   (bytes 11-15): ["
+                       donnee-un-bis OF zone-groupe "]"
+                   DISPLAY "    DONNEE-DEUX-BIS (bytes 16-20): ["
+                       donnee-deux-bis OF zone-groupe "]"
+               WHEN OTHER
+                   DISPLAY "  GROSSE-DONNEE raw (bytes 11-20): ["
+                       grosse-donnee OF zone-groupe "]"
+                   DISPLAY "    (VIEW PREMIER or VIEW DEUXIEME to"
+                       " decode these bytes)"
+           END-EVALUATE.
+
+       display-occurs-para.
+           DISPLAY "  ZONE-SIMPLE-OCCURS table (bytes 21-23):"
+           PERFORM VARYING ws-row-index FROM 1 BY 1
+                   UNTIL ws-row-index > 3
+               DISPLAY "    row " ws-row-index " : ["
+                   zone-simple-occurs OF zone-groupe (ws-row-index) "]"
+           END-PERFORM.
+
+       accept-command-para.
+           DISPLAY " "
+           DISPLAY "Command (NEXT/PREV/GOTO n/VIEW mode/"
+               "PICK DONNEE-NUMERIQUE/SET DONNEE-NUMERIQUE n/"
+               "FIELD name value/ROW action.../GEN DEFAULT/SAVE/END):"
+               WITH NO ADVANCING
+           MOVE SPACES TO ws-command-line
+           ACCEPT ws-command-line
+           MOVE SPACES TO ws-verb ws-arg1 ws-arg2 ws-arg3
+           UNSTRING ws-command-line DELIMITED BY ALL SPACES
+               INTO ws-verb ws-arg1 ws-arg2 ws-arg3
+           END-UNSTRING
+           INSPECT ws-verb CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           INSPECT ws-arg1 CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       process-command-para.
+           EVALUATE ws-verb
+               WHEN "NEXT"
+                   PERFORM save-if-changed-para
+                   ADD 1 TO ws-rec-no
+                   PERFORM read-current-record-para
+               WHEN "PREV"
+                   PERFORM save-if-changed-para
+                   IF ws-rec-no > 1
+                       SUBTRACT 1 FROM ws-rec-no
+                       PERFORM read-current-record-para
+                   END-IF
+               WHEN "GOTO"
+                   IF FUNCTION TEST-NUMVAL(ws-arg1) = 0
+                       PERFORM save-if-changed-para
+                       MOVE FUNCTION NUMVAL(ws-arg1) TO ws-rec-no
+                       PERFORM read-current-record-para
+                   ELSE
+                       DISPLAY "*** GOTO needs a record number ***"
+                   END-IF
+               WHEN "VIEW"
+                   PERFORM process-view-para
+               WHEN "PICK"
+                   PERFORM process-pick-para
+               WHEN "SET"
+                   PERFORM process-set-para
+               WHEN "FIELD"
+                   PERFORM process-field-para
+               WHEN "ROW"
+                   PERFORM process-row-para
+               WHEN "GEN"
+                   IF ws-arg1 = "DEFAULT"
+                       CALL "FAGENDEF" USING zone-groupe
+                   END-IF
+               WHEN "SAVE"
+                   PERFORM save-record-para
+               WHEN "AUDIT"
+                   PERFORM process-audit-para
+               WHEN "END"
+                   PERFORM save-if-changed-para
+                   MOVE "Y" TO ws-quit-flag
+               WHEN SPACES
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "*** unrecognized command: " ws-verb " ***"
+           END-EVALUATE.
+
+       process-view-para.
+           EVALUATE ws-arg1
+               WHEN "RAW"
+               WHEN "PREMIER"
+               WHEN "DEUXIEME"
+                   MOVE ws-arg1 TO ws-view-mode
+               WHEN OTHER
+                   DISPLAY "*** VIEW must be RAW, PREMIER or"
+                       " DEUXIEME ***"
+           END-EVALUATE.
+
+       process-pick-para.
+           IF ws-arg1 = "DONNEE-NUMERIQUE"
+               DISPLAY "  1  DEUX    (VALUE 02)"
+               DISPLAY "  2  DEOUZE  (VALUE 12)"
+           ELSE
+               DISPLAY "*** no 88-levels declared for " ws-arg1 " ***"
+           END-IF.
+
+       process-audit-para.
+      * AUDIT shows the trail for the current record; AUDIT ALL shows
+      * every entry logged against this file, oldest first, the way
+      * the file was written.
+           MOVE 0 TO ws-audit-count
+           MOVE "N" TO ws-audit-eof
+           OPEN INPUT audit-file
+           IF ws-audit-read-status NOT = "00"
+               DISPLAY "*** no audit history yet ***"
+           ELSE
+               PERFORM UNTIL ws-audit-eof = "Y"
+                   READ audit-file
+                       AT END
+                           MOVE "Y" TO ws-audit-eof
+                       NOT AT END
+                           IF aud-file-name = "EDITFILE" AND
+                              (ws-arg1 = "ALL" OR
+                               aud-record-no = ws-rec-no)
+                               DISPLAY aud-timestamp " " aud-user-id
+                                   " rec " aud-record-no " "
+                                   FUNCTION TRIM(aud-field-name) " ["
+                                   FUNCTION TRIM(aud-old-value)
+                                   "] -> ["
+                                   FUNCTION TRIM(aud-new-value) "]"
+                               ADD 1 TO ws-audit-count
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE audit-file
+               IF ws-audit-count = 0
+                   DISPLAY "*** no audit entries found ***"
+               END-IF
+           END-IF.
+
+       process-set-para.
+           IF ws-arg1 = "DONNEE-NUMERIQUE"
+               EVALUATE ws-arg2
+                   WHEN "1"
+                       SET deux OF zone-groupe TO TRUE
+                   WHEN "2"
+                       SET deouze OF zone-groupe TO TRUE
+                   WHEN OTHER
+                       DISPLAY "*** pick-list choice must be 1 or 2"
+                           " - use PICK DONNEE-NUMERIQUE ***"
+               END-EVALUATE
+           ELSE
+               DISPLAY "*** no 88-levels declared for " ws-arg1 " ***"
+           END-IF.
+
+       process-field-para.
+           EVALUATE ws-arg1
+               WHEN "PREMIERE-DONNEE"
+                   MOVE ws-arg2 TO premiere-donnee OF zone-groupe
+               WHEN "DEUXIEME-DONNEE"
+                   MOVE ws-arg2 TO deuxieme-donnee OF zone-groupe
+               WHEN "DONNEE-NUMERIQUE"
+                   PERFORM set-donnee-numerique-para
+               WHEN "GROSSE-DONNEE"
+                   MOVE ws-arg2 TO grosse-donnee OF zone-groupe
+                   MOVE "GROSSE-DONNEE" TO ws-last-redefine-field
+               WHEN "DONNEE-UN"
+                   IF ws-view-mode = "PREMIER"
+                       MOVE ws-arg2 TO donnee-un OF zone-groupe
+                       MOVE "DONNEE-UN" TO ws-last-redefine-field
+                   ELSE
+                       DISPLAY "*** switch VIEW PREMIER first ***"
+                   END-IF
+               WHEN "DONNEE-DEUX"
+                   IF ws-view-mode = "PREMIER"
+                       PERFORM set-donnee-deux-para
+                       MOVE "DONNEE-DEUX" TO ws-last-redefine-field
+                   ELSE
+                       DISPLAY "*** switch VIEW PREMIER first ***"
+                   END-IF
+               WHEN "DONNEE-UN-BIS"
+                   IF ws-view-mode = "DEUXIEME"
+                       MOVE ws-arg2 TO donnee-un-bis OF zone-groupe
+                       MOVE "DONNEE-UN-BIS" TO ws-last-redefine-field
+                   ELSE
+                       DISPLAY "*** switch VIEW DEUXIEME first ***"
+                   END-IF
+               WHEN "DONNEE-DEUX-BIS"
+                   IF ws-view-mode = "DEUXIEME"
+                       MOVE ws-arg2 TO donnee-deux-bis OF zone-groupe
+                       MOVE "DONNEE-DEUX-BIS" TO ws-last-redefine-field
+                   ELSE
+                       DISPLAY "*** switch VIEW DEUXIEME first ***"
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "*** unknown field: " ws-arg1 " ***"
+           END-EVALUATE.
+
+       set-donnee-numerique-para.
+           IF FUNCTION TEST-NUMVAL(ws-arg2) = 0 AND
+              FUNCTION NUMVAL(ws-arg2) >= 0 AND
+              FUNCTION NUMVAL(ws-arg2) <= 99 AND
+              FUNCTION NUMVAL(ws-arg2) =
+                  FUNCTION INTEGER-PART(FUNCTION NUMVAL(ws-arg2))
+               MOVE FUNCTION NUMVAL(ws-arg2)
+                   TO donnee-numerique OF zone-groupe
+           ELSE
+               DISPLAY "*** DONNEE-NUMERIQUE needs a 2-digit"
+                   " whole numeric value ***" WITH FOREGROUND-COLOR 4
+                   HIGHLIGHT
+           END-IF.
+
+       set-donnee-deux-para.
+           IF FUNCTION TEST-NUMVAL(ws-arg2) = 0 AND
+              FUNCTION NUMVAL(ws-arg2) >= 0 AND
+              FUNCTION NUMVAL(ws-arg2) <= 99.99
+               MOVE FUNCTION NUMVAL(ws-arg2) TO donnee-deux OF
+                   zone-groupe
+           ELSE
+               DISPLAY "*** DONNEE-DEUX needs a numeric value from"
+                   " 0 to 99.99, e.g. 12.34 ***" WITH
+                   FOREGROUND-COLOR 4 HIGHLIGHT
+           END-IF.
+
+       process-row-para.
+           EVALUATE ws-arg1
+               WHEN "APPEND"
+                   PERFORM row-append-para
+               WHEN "INSERT"
+                   PERFORM row-insert-para
+               WHEN "DELETE"
+                   PERFORM row-delete-para
+               WHEN "SET"
+                   PERFORM row-set-para
+               WHEN OTHER
+                   DISPLAY "*** ROW action must be APPEND, INSERT,"
+                       " DELETE or SET ***"
+           END-EVALUATE.
+
+       row-append-para.
+           MOVE "N" TO ws-row-found
+           PERFORM VARYING ws-row-index FROM 1 BY 1
+                   UNTIL ws-row-index > 3 OR ws-row-found = "Y"
+               IF zone-simple-occurs OF zone-groupe (ws-row-index)
+                       = SPACE
+                   MOVE ws-arg2 (1:1) TO
+                       zone-simple-occurs OF zone-groupe (ws-row-index)
+                   MOVE "Y" TO ws-row-found
+               END-IF
+           END-PERFORM
+           IF ws-row-found = "N"
+               DISPLAY "*** table is full (OCCURS 3) ***"
+           END-IF.
+
+       row-insert-para.
+           IF FUNCTION TEST-NUMVAL(ws-arg2) NOT = 0 OR
+              FUNCTION NUMVAL(ws-arg2) < 1 OR
+              FUNCTION NUMVAL(ws-arg2) > 3
+               DISPLAY "*** ROW INSERT needs a row number 1-3 ***"
+           ELSE
+               PERFORM VARYING ws-row-index FROM 3 BY -1
+                       UNTIL ws-row-index <= FUNCTION NUMVAL(ws-arg2)
+                   MOVE zone-simple-occurs OF zone-groupe
+                       (ws-row-index - 1)
+                       TO zone-simple-occurs OF zone-groupe
+                           (ws-row-index)
+               END-PERFORM
+               MOVE ws-arg3 (1:1) TO zone-simple-occurs OF zone-groupe
+                   (FUNCTION NUMVAL(ws-arg2))
+           END-IF.
+
+       row-delete-para.
+           IF FUNCTION TEST-NUMVAL(ws-arg2) NOT = 0 OR
+              FUNCTION NUMVAL(ws-arg2) < 1 OR
+              FUNCTION NUMVAL(ws-arg2) > 3
+               DISPLAY "*** ROW DELETE needs a row number 1-3 ***"
+           ELSE
+               PERFORM VARYING ws-row-index FROM FUNCTION
+                       NUMVAL(ws-arg2) BY 1 UNTIL ws-row-index >= 3
+                   MOVE zone-simple-occurs OF zone-groupe
+                       (ws-row-index + 1)
+                       TO zone-simple-occurs OF zone-groupe
+                           (ws-row-index)
+               END-PERFORM
+               MOVE SPACE TO zone-simple-occurs OF zone-groupe (3)
+           END-IF.
+
+       row-set-para.
+           IF FUNCTION TEST-NUMVAL(ws-arg2) NOT = 0 OR
+              FUNCTION NUMVAL(ws-arg2) < 1 OR
+              FUNCTION NUMVAL(ws-arg2) > 3
+               DISPLAY "*** ROW SET needs a row number 1-3 ***"
+           ELSE
+               MOVE ws-arg3 (1:1) TO zone-simple-occurs OF zone-groupe
+                   (FUNCTION NUMVAL(ws-arg2))
+           END-IF.
+
+       save-if-changed-para.
+           IF zone-groupe NOT = ws-before-groupe
+               PERFORM save-record-para
+           END-IF.
+
+       save-record-para.
+           PERFORM audit-diff-para
+           MOVE ws-user-id TO ws-aud-user-id
+           MOVE "EDITFILE" TO ws-aud-file-name
+           MOVE ws-rec-no TO ws-aud-record-no
+           IF ws-record-exists = "Y"
+               REWRITE zone-groupe
+                   INVALID KEY
+                       DISPLAY "*** rewrite failed, status "
+                           ws-file-status " ***"
+               END-REWRITE
+           ELSE
+               WRITE zone-groupe
+                   INVALID KEY
+                       DISPLAY "*** write failed, status "
+                           ws-file-status " ***"
+               END-WRITE
+               MOVE "Y" TO ws-record-exists
+           END-IF
+           MOVE zone-groupe TO ws-before-groupe.
+
+       audit-diff-para.
+           IF premiere-donnee OF zone-groupe NOT =
+              premiere-donnee OF ws-before-groupe
+               MOVE "PREMIERE-DONNEE" TO ws-aud-field-name
+               MOVE premiere-donnee OF ws-before-groupe
+                   TO ws-aud-old-value
+               MOVE premiere-donnee OF zone-groupe TO ws-aud-new-value
+               PERFORM write-audit-para
+           END-IF
+           IF deuxieme-donnee OF zone-groupe NOT =
+              deuxieme-donnee OF ws-before-groupe
+               MOVE "DEUXIEME-DONNEE" TO ws-aud-field-name
+               MOVE deuxieme-donnee OF ws-before-groupe
+                   TO ws-aud-old-value
+               MOVE deuxieme-donnee OF zone-groupe
+                   TO ws-aud-new-value
+               PERFORM write-audit-para
+           END-IF
+           IF donnee-numerique OF zone-groupe NOT =
+              donnee-numerique OF ws-before-groupe
+               MOVE "DONNEE-NUMERIQUE" TO ws-aud-field-name
+               MOVE donnee-numerique OF ws-before-groupe
+                   TO ws-aud-old-value
+               MOVE donnee-numerique OF zone-groupe
+                   TO ws-aud-new-value
+               PERFORM write-audit-para
+           END-IF
+           IF zone-redefine OF zone-groupe NOT =
+              zone-redefine OF ws-before-groupe
+               PERFORM audit-redefine-diff-para
+           END-IF
+           PERFORM VARYING ws-row-index FROM 1 BY 1
+                   UNTIL ws-row-index > 3
+               IF zone-simple-occurs OF zone-groupe (ws-row-index)
+                  NOT = zone-simple-occurs OF ws-before-groupe
+                      (ws-row-index)
+                   STRING "ZONE-SIMPLE-OCCURS(" DELIMITED BY SIZE
+                       ws-row-index DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                       INTO ws-aud-field-name
+                   MOVE zone-simple-occurs OF ws-before-groupe
+                       (ws-row-index) TO ws-aud-old-value
+                   MOVE zone-simple-occurs OF zone-groupe
+                       (ws-row-index) TO ws-aud-new-value
+                   PERFORM write-audit-para
+               END-IF
+           END-PERFORM.
+
+       audit-redefine-diff-para.
+      * zone-redefine's bytes are shared by grosse-donnee,
+      * premier-groupe and deuxieme-groupe, so the changed bytes alone
+      * don't say which alias the user actually keyed over - that's
+      * what ws-last-redefine-field (set by process-field-para at the
+      * moment of the FIELD command) is for.
+           EVALUATE ws-last-redefine-field
+               WHEN "DONNEE-UN"
+                   MOVE "DONNEE-UN" TO ws-aud-field-name
+                   MOVE donnee-un OF ws-before-groupe
+                       TO ws-aud-old-value
+                   MOVE donnee-un OF zone-groupe TO ws-aud-new-value
+               WHEN "DONNEE-DEUX"
+                   MOVE "DONNEE-DEUX" TO ws-aud-field-name
+                   MOVE donnee-deux OF ws-before-groupe
+                       TO ws-donnee-deux-edit
+                   MOVE ws-donnee-deux-edit TO ws-aud-old-value
+                   MOVE donnee-deux OF zone-groupe
+                       TO ws-donnee-deux-edit
+                   MOVE ws-donnee-deux-edit TO ws-aud-new-value
+               WHEN "DONNEE-UN-BIS"
+                   MOVE "DONNEE-UN-BIS" TO ws-aud-field-name
+                   MOVE donnee-un-bis OF ws-before-groupe
+                       TO ws-aud-old-value
+                   MOVE donnee-un-bis OF zone-groupe
+                       TO ws-aud-new-value
+               WHEN "DONNEE-DEUX-BIS"
+                   MOVE "DONNEE-DEUX-BIS" TO ws-aud-field-name
+                   MOVE donnee-deux-bis OF ws-before-groupe
+                       TO ws-aud-old-value
+                   MOVE donnee-deux-bis OF zone-groupe
+                       TO ws-aud-new-value
+               WHEN OTHER
+                   MOVE "GROSSE-DONNEE" TO ws-aud-field-name
+                   MOVE grosse-donnee OF ws-before-groupe
+                       TO ws-aud-old-value
+                   MOVE grosse-donnee OF zone-groupe
+                       TO ws-aud-new-value
+           END-EVALUATE
+           PERFORM write-audit-para.
+
+       write-audit-para.
+           CALL "AUDWRIT" USING ws-aud-call
+           IF ws-aud-status NOT = "00"
+               DISPLAY "*** audit write failed for field "
+                   ws-aud-field-name ", status " ws-aud-status
+                   " ***" WITH FOREGROUND-COLOR 4 HIGHLIGHT
+           END-IF.
