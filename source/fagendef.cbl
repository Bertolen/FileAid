@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FAGENDEF.
+      *****************************************************************
+      * Builds a default zone-groupe record the way the copybook says
+      * one should look: elementary fields get their VALUE clause (the
+      * COBOL runtime applies those the moment ws-default-groupe is
+      * loaded, so this program never has to re-type 'plop.' anywhere);
+      * a field with no VALUE of its own but at least one 88-level
+      * falls back to its first declared condition-name instead of
+      * coming up blank or zero.  donnee-numerique is the one field in
+      * copy.cpy that needs that fallback today (88 deux VALUE 2).
+      *
+      * Called as:
+      *   CALL 'FAGENDEF' USING zone-groupe.
+      * zone-groupe comes back populated; ws-default-groupe is never
+      * touched by anyone but this program, so the VALUE-clause image
+      * it got at load time is preserved across calls.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 ws-generated-once PIC X(01) VALUE "N".
+       COPY copy REPLACING ==zone-groupe== BY ==ws-default-groupe==.
+
+       LINKAGE SECTION.
+       COPY copy.
+
+       PROCEDURE DIVISION USING zone-groupe.
+       main-para.
+           IF ws-generated-once = "N"
+               SET deux OF ws-default-groupe TO TRUE
+               MOVE "Y" TO ws-generated-once
+           END-IF
+           MOVE ws-default-groupe TO zone-groupe
+           GOBACK.
