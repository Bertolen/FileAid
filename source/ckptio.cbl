@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CKPTIO.
+      *****************************************************************
+      * Checkpoint/restart helper shared by the batch passes.
+      * Each job keeps a single checkpoint entry recording the last
+      * record number (and, where meaningful, key) it completed.  A
+      * restart reads that entry back instead of starting at record 1.
+      *
+      * Called as:
+      *   CALL 'CKPTIO' USING ckpt-interface.
+      * with ckpt-function set to one of:
+      *   'SAVE' - write ckpt-last-record-no/ckpt-last-key as the
+      *            current checkpoint for ckpt-job-name.
+      *   'LOAD' - read the checkpoint back for ckpt-job-name; on a
+      *            fresh run (no checkpoint yet) ckpt-status comes
+      *            back '10' and ckpt-last-record-no is zero.
+      *
+      * Each job keeps its own checkpoint dataset, named CKPT plus the
+      * caller's job name, so FAEXTR, FACOMPR and FAMASSUP restarting
+      * against the same physical file never pick up one another's
+      * checkpoint.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ckpt-file ASSIGN TO DYNAMIC ws-ckpt-path
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-ckpt-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ckpt-file.
+       COPY ckptrec.
+
+       WORKING-STORAGE SECTION.
+       01 ws-ckpt-file-status PIC X(02).
+       01 ws-ckpt-path PIC X(12).
+       01 ws-current-date PIC X(21).
+       01 ws-timestamp REDEFINES ws-current-date.
+         05 ws-timestamp-14 PIC 9(14).
+         05 FILLER PIC X(07).
+
+       LINKAGE SECTION.
+       01 ckpt-interface.
+         05 lnk-function PIC X(04).
+         05 lnk-job-name PIC X(08).
+         05 lnk-file-name PIC X(20).
+         05 lnk-last-record-no PIC 9(09).
+         05 lnk-last-key PIC X(30).
+         05 lnk-status PIC X(02).
+
+       PROCEDURE DIVISION USING ckpt-interface.
+       main-para.
+           EVALUATE lnk-function
+               WHEN "SAVE"
+                   PERFORM save-checkpoint
+               WHEN "LOAD"
+                   PERFORM load-checkpoint
+               WHEN OTHER
+                   MOVE "99" TO lnk-status
+           END-EVALUATE
+           GOBACK.
+
+       save-checkpoint.
+           PERFORM build-ckpt-path
+           MOVE FUNCTION CURRENT-DATE TO ws-current-date
+           OPEN OUTPUT ckpt-file
+           IF ws-ckpt-file-status = "00"
+               MOVE lnk-job-name TO ckpt-job-name
+               MOVE lnk-file-name TO ckpt-file-name
+               MOVE lnk-last-record-no TO ckpt-last-record-no
+               MOVE lnk-last-key TO ckpt-last-key
+               MOVE ws-timestamp-14 TO ckpt-timestamp
+               WRITE ckpt-record
+               MOVE "00" TO lnk-status
+           ELSE
+               MOVE "90" TO lnk-status
+           END-IF
+           CLOSE ckpt-file.
+
+       load-checkpoint.
+           PERFORM build-ckpt-path
+           MOVE ZERO TO lnk-last-record-no
+           MOVE SPACES TO lnk-last-key
+           OPEN INPUT ckpt-file
+           IF ws-ckpt-file-status NOT = "00"
+               MOVE "10" TO lnk-status
+           ELSE
+               READ ckpt-file
+                   AT END
+                       MOVE "10" TO lnk-status
+                   NOT AT END
+                       IF ckpt-job-name = lnk-job-name AND
+                          ckpt-file-name = lnk-file-name
+                           MOVE ckpt-last-record-no
+                               TO lnk-last-record-no
+                           MOVE ckpt-last-key TO lnk-last-key
+                           MOVE "00" TO lnk-status
+                       ELSE
+                           MOVE "10" TO lnk-status
+                       END-IF
+               END-READ
+               CLOSE ckpt-file
+           END-IF.
+
+       build-ckpt-path.
+           MOVE SPACES TO ws-ckpt-path
+           STRING "CKPT" DELIMITED BY SIZE
+               FUNCTION TRIM(lnk-job-name) DELIMITED BY SIZE
+               INTO ws-ckpt-path.
