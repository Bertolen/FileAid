@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FAEXTR.
+      *****************************************************************
+      * Batch extract: reads a data file built on copy.cpy and writes
+      * one comma-delimited line per record, one column per elementary
+      * field, so the finance team can open it straight in a
+      * spreadsheet.  Which zone-redefine alternate to decode is a
+      * parameter rather than something baked into the program, so the
+      * same copybook can be extracted either way without a rewrite.
+      *
+      * PARM (via COMMAND-LINE): alternate [RESTART]
+      *   alternate - PREMIER or DEUXIEME (default PREMIER)
+      *   RESTART   - resume from the last checkpoint for this job
+      *               instead of starting at record 1
+      *
+      * Every ws-ckpt-interval records a checkpoint is written so an
+      * interrupted run can restart without reprocessing the whole
+      * file; on an input this small the interval will never be hit in
+      * one run, which is expected - it only matters once a file runs
+      * into the millions of records.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT input-file ASSIGN TO "INFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-input-status.
+           SELECT OPTIONAL output-file ASSIGN TO "OUTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-output-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  input-file.
+       COPY copy.
+
+       FD  output-file.
+       01 output-record PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 ws-input-status PIC X(02).
+       01 ws-output-status PIC X(02).
+       01 ws-input-eof PIC X(01) VALUE "N".
+
+       01 ws-parm PIC X(40).
+       01 ws-alternate PIC X(09) VALUE "PREMIER".
+       01 ws-restart-opt PIC X(10) VALUE SPACES.
+
+       01 ws-rec-count PIC 9(09) VALUE 0.
+       01 ws-skip-count PIC 9(09) VALUE 0.
+       01 ws-ckpt-interval PIC 9(05) VALUE 1000.
+
+       01 ws-donnee-deux-edit PIC 99.99.
+       01 ws-row-index PIC 9(01).
+
+       01 ws-ckpt-call.
+         05 ws-ckpt-function PIC X(04).
+         05 ws-ckpt-job-name PIC X(08) VALUE "FAEXTR".
+         05 ws-ckpt-file-name PIC X(20) VALUE "INFILE".
+         05 ws-ckpt-last-record-no PIC 9(09).
+         05 ws-ckpt-last-key PIC X(30).
+         05 ws-ckpt-status PIC X(02).
+
+       PROCEDURE DIVISION.
+       main-para.
+           PERFORM initialize-para
+           PERFORM process-records-para
+           PERFORM terminate-para
+           STOP RUN.
+
+       initialize-para.
+           ACCEPT ws-parm FROM COMMAND-LINE
+           UNSTRING ws-parm DELIMITED BY ALL SPACES
+               INTO ws-alternate ws-restart-opt
+           END-UNSTRING
+           INSPECT ws-alternate CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           INSPECT ws-restart-opt CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           IF ws-alternate NOT = "PREMIER" AND
+              ws-alternate NOT = "DEUXIEME"
+               MOVE "PREMIER" TO ws-alternate
+           END-IF
+           OPEN INPUT input-file
+      * On a restart, OUTFILE already holds the rows a prior run wrote
+      * before it was interrupted - OPEN EXTEND appends after them
+      * instead of OPEN OUTPUT's truncate, and the header line (also
+      * already out there from that prior run) isn't repeated.
+           IF ws-restart-opt = "RESTART"
+               OPEN EXTEND output-file
+           ELSE
+               OPEN OUTPUT output-file
+           END-IF
+           IF ws-input-status NOT = "00"
+               DISPLAY "Unable to open INFILE, status " ws-input-status
+               MOVE "Y" TO ws-input-eof
+           ELSE
+               IF ws-output-status NOT = "00" AND
+                  ws-output-status NOT = "05"
+                   DISPLAY "Unable to open OUTFILE, status "
+                       ws-output-status
+                   MOVE "Y" TO ws-input-eof
+               ELSE
+      * output-record starts out as whatever the runtime gives an
+      * unwritten FILE SECTION buffer - on a fresh run write-header-
+      * para's MOVE fills it with printable text before it is ever
+      * WRITEn, but a restart skips that MOVE, and a line with the
+      * raw low-values left in the unused tail makes WRITE fail on a
+      * LINE SEQUENTIAL file. Spacing it out first keeps every WRITE
+      * on printable text regardless of which path got there.
+                   MOVE SPACES TO output-record
+                   IF ws-restart-opt NOT = "RESTART" OR
+                      ws-output-status = "05"
+                       PERFORM write-header-para
+                   END-IF
+                   IF ws-restart-opt = "RESTART"
+                       PERFORM restart-from-checkpoint-para
+                   END-IF
+               END-IF
+           END-IF.
+
+       write-header-para.
+           IF ws-alternate = "PREMIER"
+               MOVE "PREMIERE-DONNEE,DEUXIEME-DONNEE,"
+                   & "DONNEE-NUMERIQUE,DONNEE-UN,DONNEE-DEUX,"
+                   & "ZONE-SIMPLE-OCCURS-1,ZONE-SIMPLE-OCCURS-2,"
+                   & "ZONE-SIMPLE-OCCURS-3" TO output-record
+           ELSE
+               MOVE "PREMIERE-DONNEE,DEUXIEME-DONNEE,"
+                   & "DONNEE-NUMERIQUE,DONNEE-UN-BIS,DONNEE-DEUX-BIS,"
+                   & "ZONE-SIMPLE-OCCURS-1,ZONE-SIMPLE-OCCURS-2,"
+                   & "ZONE-SIMPLE-OCCURS-3" TO output-record
+           END-IF
+           WRITE output-record.
+
+       restart-from-checkpoint-para.
+           MOVE "LOAD" TO ws-ckpt-function
+           CALL "CKPTIO" USING ws-ckpt-call
+           IF ws-ckpt-status = "00"
+               MOVE ws-ckpt-last-record-no TO ws-skip-count
+               DISPLAY "FAEXTR restarting after record "
+                   ws-skip-count
+               PERFORM skip-to-checkpoint-para
+           ELSE
+               DISPLAY "FAEXTR no prior checkpoint - starting"
+                   " from record 1"
+           END-IF.
+
+       skip-to-checkpoint-para.
+      * the records already extracted still have to be read past on a
+      * plain sequential file - what restart saves is redoing their
+      * extract/write and checkpoint I-O, not the raw read itself.
+           PERFORM UNTIL ws-rec-count >= ws-skip-count
+                   OR ws-input-eof = "Y"
+               READ input-file
+                   AT END
+                       MOVE "Y" TO ws-input-eof
+                   NOT AT END
+                       ADD 1 TO ws-rec-count
+               END-READ
+           END-PERFORM.
+
+       process-records-para.
+           PERFORM UNTIL ws-input-eof = "Y"
+               READ input-file
+                   AT END
+                       MOVE "Y" TO ws-input-eof
+                   NOT AT END
+                       ADD 1 TO ws-rec-count
+                       PERFORM write-delimited-record-para
+                       IF FUNCTION MOD(ws-rec-count, ws-ckpt-interval)
+                               = 0
+                           PERFORM save-checkpoint-para
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       write-delimited-record-para.
+           IF ws-alternate = "PREMIER"
+               MOVE donnee-deux OF zone-groupe TO ws-donnee-deux-edit
+               STRING
+                   FUNCTION TRIM(premiere-donnee OF zone-groupe)
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(deuxieme-donnee OF zone-groupe)
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   donnee-numerique OF zone-groupe DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(donnee-un OF zone-groupe)
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   ws-donnee-deux-edit DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   zone-simple-occurs OF zone-groupe (1)
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   zone-simple-occurs OF zone-groupe (2)
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   zone-simple-occurs OF zone-groupe (3)
+                       DELIMITED BY SIZE
+                   INTO output-record
+           ELSE
+               STRING
+                   FUNCTION TRIM(premiere-donnee OF zone-groupe)
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(deuxieme-donnee OF zone-groupe)
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   donnee-numerique OF zone-groupe DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(donnee-un-bis OF zone-groupe)
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(donnee-deux-bis OF zone-groupe)
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   zone-simple-occurs OF zone-groupe (1)
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   zone-simple-occurs OF zone-groupe (2)
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   zone-simple-occurs OF zone-groupe (3)
+                       DELIMITED BY SIZE
+                   INTO output-record
+           END-IF
+           WRITE output-record.
+
+       save-checkpoint-para.
+           MOVE "SAVE" TO ws-ckpt-function
+           MOVE ws-rec-count TO ws-ckpt-last-record-no
+           MOVE SPACES TO ws-ckpt-last-key
+           CALL "CKPTIO" USING ws-ckpt-call.
+
+       terminate-para.
+           IF ws-input-status = "00"
+               PERFORM save-checkpoint-para
+               CLOSE input-file
+           END-IF
+           IF ws-output-status = "00" OR ws-output-status = "05"
+               CLOSE output-file
+           END-IF
+           DISPLAY "FAEXTR complete - " ws-rec-count
+               " records extracted (" ws-alternate " view)".
