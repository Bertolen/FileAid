@@ -0,0 +1,285 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FAMASSUP.
+      *****************************************************************
+      * Mass field update: applies the same change to one elementary
+      * field across every record in a file matching an optional old
+      * value, rewriting each record in place and logging every change
+      * to the audit trail the same way the interactive editor does.
+      * Checkpoints every ws-ckpt-interval records so an interrupted
+      * overnight run can pick back up with RESTART instead of redoing
+      * updates (and audit entries) it already made.
+      *
+      * PARM (via COMMAND-LINE):
+      *   field match-value new-value user-id [RESTART]
+      *
+      *   field       - PREMIERE-DONNEE, DEUXIEME-DONNEE,
+      *                 DONNEE-NUMERIQUE, GROSSE-DONNEE, DONNEE-UN,
+      *                 DONNEE-DEUX, DONNEE-UN-BIS or DONNEE-DEUX-BIS
+      *   match-value - old value to require before updating, or "*"
+      *                 to update every record regardless of its
+      *                 current value
+      *   new-value   - value to move into the field
+      *   user-id     - stamped on every audit entry this run writes
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT mass-file ASSIGN TO "MASSFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-mass-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  mass-file.
+       COPY copy.
+
+       WORKING-STORAGE SECTION.
+       COPY copy REPLACING ==zone-groupe== BY ==ws-before-groupe==.
+
+       01 ws-mass-status PIC X(02).
+       01 ws-mass-eof PIC X(01) VALUE "N".
+
+       01 ws-parm PIC X(60).
+       01 ws-field PIC X(20).
+       01 ws-match-value PIC X(20).
+       01 ws-new-value PIC X(20).
+       01 ws-user-id PIC X(08).
+       01 ws-restart-opt PIC X(10) VALUE SPACES.
+
+       01 ws-rec-count PIC 9(09) VALUE 0.
+       01 ws-skip-count PIC 9(09) VALUE 0.
+       01 ws-update-count PIC 9(09) VALUE 0.
+       01 ws-ckpt-interval PIC 9(05) VALUE 1000.
+
+       01 ws-current-value PIC X(20).
+       01 ws-donnee-deux-edit PIC 99.99.
+
+       01 ws-ckpt-call.
+         05 ws-ckpt-function PIC X(04).
+         05 ws-ckpt-job-name PIC X(08) VALUE "FAMASSUP".
+         05 ws-ckpt-file-name PIC X(20) VALUE "MASSFILE".
+         05 ws-ckpt-last-record-no PIC 9(09).
+         05 ws-ckpt-last-key PIC X(30).
+         05 ws-ckpt-status PIC X(02).
+
+       01 ws-aud-call.
+         05 ws-aud-user-id PIC X(08).
+         05 ws-aud-file-name PIC X(20).
+         05 ws-aud-record-no PIC 9(09).
+         05 ws-aud-field-name PIC X(30).
+         05 ws-aud-old-value PIC X(30).
+         05 ws-aud-new-value PIC X(30).
+         05 ws-aud-status PIC X(02).
+
+       PROCEDURE DIVISION.
+       main-para.
+           PERFORM initialize-para
+           PERFORM update-records-para
+           PERFORM terminate-para
+           STOP RUN.
+
+       initialize-para.
+           ACCEPT ws-parm FROM COMMAND-LINE
+           UNSTRING ws-parm DELIMITED BY ALL SPACES
+               INTO ws-field ws-match-value ws-new-value ws-user-id
+                   ws-restart-opt
+           END-UNSTRING
+           INSPECT ws-field CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           INSPECT ws-restart-opt CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           OPEN I-O mass-file
+           IF ws-mass-status NOT = "00"
+               DISPLAY "Unable to open MASSFILE, status " ws-mass-status
+               MOVE "Y" TO ws-mass-eof
+           ELSE
+               DISPLAY "FAMASSUP updating " ws-field " to ["
+                   ws-new-value "] where current value is ["
+                   ws-match-value "]"
+               IF ws-restart-opt = "RESTART"
+                   PERFORM restart-from-checkpoint-para
+               END-IF
+           END-IF.
+
+       restart-from-checkpoint-para.
+           MOVE "LOAD" TO ws-ckpt-function
+           CALL "CKPTIO" USING ws-ckpt-call
+           IF ws-ckpt-status = "00"
+               MOVE ws-ckpt-last-record-no TO ws-skip-count
+               DISPLAY "FAMASSUP restarting after record "
+                   ws-skip-count
+               PERFORM skip-to-checkpoint-para
+           ELSE
+               DISPLAY "FAMASSUP no prior checkpoint - starting"
+                   " from record 1"
+           END-IF.
+
+       skip-to-checkpoint-para.
+           PERFORM UNTIL ws-rec-count >= ws-skip-count
+                   OR ws-mass-eof = "Y"
+               READ mass-file
+                   AT END
+                       MOVE "Y" TO ws-mass-eof
+                   NOT AT END
+                       ADD 1 TO ws-rec-count
+               END-READ
+           END-PERFORM.
+
+       update-records-para.
+           PERFORM UNTIL ws-mass-eof = "Y"
+               READ mass-file
+                   AT END
+                       MOVE "Y" TO ws-mass-eof
+                   NOT AT END
+                       ADD 1 TO ws-rec-count
+                       MOVE zone-groupe TO ws-before-groupe
+                       PERFORM apply-update-para
+                       IF zone-groupe NOT = ws-before-groupe
+                           REWRITE zone-groupe
+                           PERFORM log-audit-para
+                           ADD 1 TO ws-update-count
+                       END-IF
+                       IF FUNCTION MOD(ws-rec-count, ws-ckpt-interval)
+                               = 0
+                           PERFORM save-checkpoint-para
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       apply-update-para.
+           EVALUATE ws-field
+               WHEN "PREMIERE-DONNEE"
+                   IF ws-match-value = "*" OR ws-match-value =
+                      premiere-donnee OF zone-groupe
+                       MOVE ws-new-value TO premiere-donnee OF
+                           zone-groupe
+                   END-IF
+               WHEN "DEUXIEME-DONNEE"
+                   IF ws-match-value = "*" OR ws-match-value =
+                      deuxieme-donnee OF zone-groupe
+                       MOVE ws-new-value TO deuxieme-donnee OF
+                           zone-groupe
+                   END-IF
+               WHEN "DONNEE-NUMERIQUE"
+                   MOVE donnee-numerique OF zone-groupe
+                       TO ws-current-value
+                   IF (ws-match-value = "*" OR ws-match-value =
+                       ws-current-value) AND
+                      FUNCTION TEST-NUMVAL(ws-new-value) = 0 AND
+                      FUNCTION NUMVAL(ws-new-value) >= 0 AND
+                      FUNCTION NUMVAL(ws-new-value) <= 99 AND
+                      FUNCTION NUMVAL(ws-new-value) =
+                          FUNCTION INTEGER-PART(
+                              FUNCTION NUMVAL(ws-new-value))
+                       MOVE FUNCTION NUMVAL(ws-new-value)
+                           TO donnee-numerique OF zone-groupe
+                   END-IF
+               WHEN "GROSSE-DONNEE"
+                   IF ws-match-value = "*" OR ws-match-value =
+                      grosse-donnee OF zone-groupe
+                       MOVE ws-new-value TO grosse-donnee OF
+                           zone-groupe
+                   END-IF
+               WHEN "DONNEE-UN"
+                   IF ws-match-value = "*" OR ws-match-value =
+                      donnee-un OF zone-groupe
+                       MOVE ws-new-value TO donnee-un OF zone-groupe
+                   END-IF
+               WHEN "DONNEE-DEUX"
+                   MOVE donnee-deux OF zone-groupe
+                       TO ws-donnee-deux-edit
+                   MOVE ws-donnee-deux-edit TO ws-current-value
+                   IF (ws-match-value = "*" OR ws-match-value =
+                       ws-current-value) AND
+                      FUNCTION TEST-NUMVAL(ws-new-value) = 0 AND
+                      FUNCTION NUMVAL(ws-new-value) >= 0 AND
+                      FUNCTION NUMVAL(ws-new-value) <= 99.99
+                       MOVE FUNCTION NUMVAL(ws-new-value)
+                           TO donnee-deux OF zone-groupe
+                   END-IF
+               WHEN "DONNEE-UN-BIS"
+                   IF ws-match-value = "*" OR ws-match-value =
+                      donnee-un-bis OF zone-groupe
+                       MOVE ws-new-value TO donnee-un-bis OF
+                           zone-groupe
+                   END-IF
+               WHEN "DONNEE-DEUX-BIS"
+                   IF ws-match-value = "*" OR ws-match-value =
+                      donnee-deux-bis OF zone-groupe
+                       MOVE ws-new-value TO donnee-deux-bis OF
+                           zone-groupe
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "*** unknown field: " ws-field " ***"
+           END-EVALUATE.
+
+       log-audit-para.
+           MOVE ws-user-id TO ws-aud-user-id
+           MOVE "MASSFILE" TO ws-aud-file-name
+           MOVE ws-rec-count TO ws-aud-record-no
+           MOVE ws-field TO ws-aud-field-name
+           EVALUATE ws-field
+               WHEN "PREMIERE-DONNEE"
+                   MOVE premiere-donnee OF ws-before-groupe
+                       TO ws-aud-old-value
+                   MOVE premiere-donnee OF zone-groupe
+                       TO ws-aud-new-value
+               WHEN "DEUXIEME-DONNEE"
+                   MOVE deuxieme-donnee OF ws-before-groupe
+                       TO ws-aud-old-value
+                   MOVE deuxieme-donnee OF zone-groupe
+                       TO ws-aud-new-value
+               WHEN "DONNEE-NUMERIQUE"
+                   MOVE donnee-numerique OF ws-before-groupe
+                       TO ws-aud-old-value
+                   MOVE donnee-numerique OF zone-groupe
+                       TO ws-aud-new-value
+               WHEN "GROSSE-DONNEE"
+                   MOVE grosse-donnee OF ws-before-groupe
+                       TO ws-aud-old-value
+                   MOVE grosse-donnee OF zone-groupe
+                       TO ws-aud-new-value
+               WHEN "DONNEE-UN"
+                   MOVE donnee-un OF ws-before-groupe
+                       TO ws-aud-old-value
+                   MOVE donnee-un OF zone-groupe TO ws-aud-new-value
+               WHEN "DONNEE-DEUX"
+                   MOVE donnee-deux OF ws-before-groupe
+                       TO ws-donnee-deux-edit
+                   MOVE ws-donnee-deux-edit TO ws-aud-old-value
+                   MOVE donnee-deux OF zone-groupe
+                       TO ws-donnee-deux-edit
+                   MOVE ws-donnee-deux-edit TO ws-aud-new-value
+               WHEN "DONNEE-UN-BIS"
+                   MOVE donnee-un-bis OF ws-before-groupe
+                       TO ws-aud-old-value
+                   MOVE donnee-un-bis OF zone-groupe
+                       TO ws-aud-new-value
+               WHEN "DONNEE-DEUX-BIS"
+                   MOVE donnee-deux-bis OF ws-before-groupe
+                       TO ws-aud-old-value
+                   MOVE donnee-deux-bis OF zone-groupe
+                       TO ws-aud-new-value
+           END-EVALUATE
+           CALL "AUDWRIT" USING ws-aud-call
+           IF ws-aud-status NOT = "00"
+               DISPLAY "*** audit write failed for record "
+                   ws-rec-count ", field " ws-aud-field-name
+                   ", status " ws-aud-status " ***"
+           END-IF.
+
+       save-checkpoint-para.
+           MOVE "SAVE" TO ws-ckpt-function
+           MOVE ws-rec-count TO ws-ckpt-last-record-no
+           MOVE SPACES TO ws-ckpt-last-key
+           CALL "CKPTIO" USING ws-ckpt-call.
+
+       terminate-para.
+           IF ws-mass-status = "00"
+               PERFORM save-checkpoint-para
+               CLOSE mass-file
+           END-IF
+           DISPLAY "FAMASSUP complete - " ws-rec-count
+               " records read, " ws-update-count " updated".
