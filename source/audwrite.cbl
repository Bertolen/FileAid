@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDWRIT.
+      *****************************************************************
+      * Appends one entry to the field-level change audit trail.
+      * Called by the interactive editor (FAEDIT) whenever a field is
+      * keyed over with a new value, and by the batch mass-update pass
+      * (FAMASSUP) for every record it changes, so both paths leave the
+      * same traceable history: field name, old value, new value, who
+      * made the change and when.
+      *
+      * Called as:
+      *   CALL 'AUDWRIT' USING aud-interface.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL audit-file ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-audit-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  audit-file.
+       COPY audtrec.
+
+       WORKING-STORAGE SECTION.
+       01 ws-audit-file-status PIC X(02).
+       01 ws-current-date PIC X(21).
+       01 ws-timestamp REDEFINES ws-current-date.
+         05 ws-timestamp-14 PIC 9(14).
+         05 FILLER PIC X(07).
+
+       LINKAGE SECTION.
+       01 aud-interface.
+         05 lnk-user-id PIC X(08).
+         05 lnk-file-name PIC X(20).
+         05 lnk-record-no PIC 9(09).
+         05 lnk-field-name PIC X(30).
+         05 lnk-old-value PIC X(30).
+         05 lnk-new-value PIC X(30).
+         05 lnk-status PIC X(02).
+
+       PROCEDURE DIVISION USING aud-interface.
+       main-para.
+           MOVE FUNCTION CURRENT-DATE TO ws-current-date
+           OPEN EXTEND audit-file
+           IF ws-audit-file-status = "05" OR ws-audit-file-status = "00"
+               MOVE ws-timestamp-14 TO aud-timestamp
+               MOVE lnk-user-id TO aud-user-id
+               MOVE lnk-file-name TO aud-file-name
+               MOVE lnk-record-no TO aud-record-no
+               MOVE lnk-field-name TO aud-field-name
+               MOVE lnk-old-value TO aud-old-value
+               MOVE lnk-new-value TO aud-new-value
+               WRITE aud-record
+               MOVE "00" TO lnk-status
+               CLOSE audit-file
+           ELSE
+               MOVE "90" TO lnk-status
+           END-IF
+           GOBACK.
