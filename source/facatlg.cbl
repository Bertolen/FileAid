@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACATLG.
+      *****************************************************************
+      * Copybook library catalog and field search.
+      *
+      * CPYLIST is a control file - one copybook path per line - that
+      * names the members of the fichiersTest library to catalog, the
+      * same way a PDS directory listing drives other library
+      * utilities; there is no portable "scan this directory" verb in
+      * COBOL, so the library's membership is kept explicit rather
+      * than discovered.  Each listed copybook is read as plain text
+      * and tokenized by level-number, the same way a compiler's
+      * library phase would, without needing a CALLable copybook
+      * parser.
+      *
+      * PARM (via COMMAND-LINE):
+      *   CATALOG             - list every copybook with its top-level
+      *                         01 name
+      *   SEARCH field-name   - list every copybook (and level number)
+      *                         that declares a field with this name
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT cpylist-file ASSIGN TO "CPYLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-cpylist-status.
+           SELECT cpy-file ASSIGN TO DYNAMIC ws-cpy-path
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-cpy-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  cpylist-file.
+       01 cpylist-record PIC X(80).
+
+       FD  cpy-file.
+       01 cpy-line-record PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 ws-cpylist-status PIC X(02).
+       01 ws-cpy-status PIC X(02).
+       01 ws-cpylist-eof PIC X(01) VALUE "N".
+       01 ws-cpy-eof PIC X(01) VALUE "N".
+
+       01 ws-parm PIC X(40).
+       01 ws-mode PIC X(10).
+       01 ws-search-term PIC X(30).
+
+       01 ws-cpy-path PIC X(80).
+       01 ws-cpy-line PIC X(80).
+       01 ws-trimmed-line PIC X(80).
+       01 ws-level-tok PIC X(04).
+       01 ws-name-tok PIC X(30).
+       01 ws-rest PIC X(80).
+       01 ws-name-upper PIC X(30).
+       01 ws-tok-len PIC 9(02).
+
+       01 ws-top-level-name PIC X(30).
+       01 ws-found-01 PIC X(01).
+
+       01 ws-lower-case PIC X(26)
+           VALUE "abcdefghijklmnopqrstuvwxyz".
+       01 ws-upper-case PIC X(26)
+           VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       PROCEDURE DIVISION.
+       main-para.
+           ACCEPT ws-parm FROM COMMAND-LINE
+           UNSTRING ws-parm DELIMITED BY ALL SPACES
+               INTO ws-mode ws-search-term
+           END-UNSTRING
+           INSPECT ws-mode CONVERTING ws-lower-case TO ws-upper-case
+           INSPECT ws-search-term CONVERTING ws-lower-case
+               TO ws-upper-case
+           OPEN INPUT cpylist-file
+           IF ws-cpylist-status NOT = "00"
+               DISPLAY "*** cannot open CPYLIST ***"
+           ELSE
+               PERFORM UNTIL ws-cpylist-eof = "Y"
+                   READ cpylist-file
+                       AT END
+                           MOVE "Y" TO ws-cpylist-eof
+                       NOT AT END
+                           MOVE cpylist-record TO ws-cpy-path
+                           PERFORM scan-one-copybook-para
+                   END-READ
+               END-PERFORM
+               CLOSE cpylist-file
+           END-IF
+           STOP RUN.
+
+       scan-one-copybook-para.
+           MOVE "N" TO ws-cpy-eof
+           MOVE "N" TO ws-found-01
+           MOVE SPACES TO ws-top-level-name
+           OPEN INPUT cpy-file
+           IF ws-cpy-status NOT = "00"
+               DISPLAY "*** cannot open " ws-cpy-path " ***"
+           ELSE
+               PERFORM UNTIL ws-cpy-eof = "Y"
+                   READ cpy-file
+                       AT END
+                           MOVE "Y" TO ws-cpy-eof
+                       NOT AT END
+                           MOVE cpy-line-record TO ws-cpy-line
+                           PERFORM process-cpy-line-para
+                   END-READ
+               END-PERFORM
+               CLOSE cpy-file
+               IF ws-mode = "CATALOG"
+                   DISPLAY FUNCTION TRIM(ws-cpy-path) " - 01 "
+                       FUNCTION TRIM(ws-top-level-name)
+               END-IF
+           END-IF.
+
+       process-cpy-line-para.
+           MOVE FUNCTION TRIM(ws-cpy-line) TO ws-trimmed-line
+           IF ws-trimmed-line (1:1) NOT = "*" AND
+              ws-trimmed-line NOT = SPACES
+               MOVE SPACES TO ws-level-tok ws-name-tok ws-rest
+               UNSTRING ws-trimmed-line DELIMITED BY ALL SPACES
+                   INTO ws-level-tok ws-name-tok ws-rest
+               END-UNSTRING
+               IF FUNCTION TRIM(ws-level-tok) IS NUMERIC
+                   PERFORM strip-trailing-period-para
+                   IF ws-level-tok = "01" AND ws-found-01 = "N"
+                       MOVE ws-name-tok TO ws-top-level-name
+                       MOVE "Y" TO ws-found-01
+                   END-IF
+                   IF ws-mode = "SEARCH"
+                       MOVE ws-name-tok TO ws-name-upper
+                       INSPECT ws-name-upper CONVERTING
+                           ws-lower-case TO ws-upper-case
+                       IF ws-name-upper = ws-search-term
+                           DISPLAY FUNCTION TRIM(ws-cpy-path)
+                               " - level " ws-level-tok " field "
+                               FUNCTION TRIM(ws-name-tok)
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       strip-trailing-period-para.
+           COMPUTE ws-tok-len =
+               FUNCTION LENGTH(FUNCTION TRIM(ws-name-tok))
+           IF ws-tok-len > 0 AND ws-name-tok (ws-tok-len:1) = "."
+               MOVE SPACE TO ws-name-tok (ws-tok-len:1)
+           END-IF.
